@@ -0,0 +1,194 @@
+       identification division.
+       program-id. A2-HistSummary as "A2_ItemList.A2-HistSummary".
+       author. Ahmed Butt.
+       date-written. 2026-08-09.
+
+       environment division.
+       configuration section.
+
+       input-output section.
+       file-control.
+
+           *> A2.hst is the running history file appended to by every
+           *> run of A2-ItemList (one record per item processed).
+           select history-file
+               assign to "../../../A2-ItemList/A2.hst"
+               organization is line sequential
+               file status is ws-history-status.
+
+           select output-file
+               assign to "../../../A2-ItemList/A2.mtd"
+               organization is line sequential.
+
+       data division.
+       file section.
+
+       fd history-file
+           data record is hs-history-record
+           record contains 50 characters.
+
+       01 hs-history-record.
+         05 hs-item-number pic x(4).
+         05 hs-run-date pic 9(8).
+         05 hs-run-date-r redefines hs-run-date.
+           10 hs-run-yyyymm pic 9(6).
+           10 hs-run-dd pic 9(2).
+         05 hs-qty pic 999.
+         05 hs-extended-price pic 9999999v99.
+         05 hs-discount-amount pic 999999v99.
+         05 hs-net-price pic 9999999v99.
+         05 hs-transportation-charge pic 9999999v99.
+
+       fd output-file
+           data record is output-line
+           record contains 80 characters.
+
+       01 output-line pic x(80).
+
+       working-storage section.
+
+       01 ws-flag pic x value "n".
+       01 ws-history-status pic xx value "00".
+
+       01 ws-today pic 9(8) value 0.
+       01 ws-today-r redefines ws-today.
+         05 ws-today-yyyymm pic 9(6).
+         05 ws-today-dd pic 9(2).
+
+       *> month-to-date totals accumulated by item number
+       01 ws-mtd-count pic 9(3) value 0.
+       01 ws-mtd-table.
+         05 ws-mtd-entry occurs 500 times indexed by ws-mtd-idx.
+           10 ws-mtd-item-number pic x(4).
+           10 ws-mtd-qty-total pic 9(7).
+           10 ws-mtd-ext-total pic 9(9)v99.
+           10 ws-mtd-disc-total pic 9(9)v99.
+           10 ws-mtd-net-total pic 9(9)v99.
+           10 ws-mtd-transp-total pic 9(9)v99.
+       01 ws-mtd-search-idx pic 9(3) value 0.
+       01 ws-mtd-match-idx pic 9(3) value 0.
+
+       01 ws-heading1 pic x(80) value "ITEM    QTY       EXTENDED       DISCOUNT      NET PRICE   TRANSPORTATION".
+       01 ws-heading2 pic x(80) value " #                 PRICE          AMOUNT                        CHARGE    ".
+
+       01 ws-mtd-line.
+         05 filler pic x value spaces.
+         05 ws-mtd-item-number-ed pic x(4).
+         05 filler pic x(3) value spaces.
+         05 ws-mtd-qty-ed pic zzzzzz9.
+         05 filler pic x(3) value spaces.
+         05 ws-mtd-ext-ed pic z,zzz,zz9.99.
+         05 filler pic x(3) value spaces.
+         05 ws-mtd-disc-ed pic zzz,zz9.99.
+         05 filler pic x(3) value spaces.
+         05 ws-mtd-net-ed pic z,zzz,zz9.99.
+         05 filler pic x(5) value spaces.
+         05 ws-mtd-transp-ed pic z,zzz,zz9.99.
+
+       procedure division.
+       000-main.
+
+           accept ws-today from date yyyymmdd.
+
+           open input history-file.
+           open output output-file.
+
+           display ws-heading1.
+           display ws-heading2.
+           write output-line from ws-heading1.
+           write output-line from ws-heading2.
+
+           *> A2-ItemList hasn't necessarily run yet at a brand-new site -
+           *> treat a missing A2.hst the same way the other new files in
+           *> this change set treat a missing file (status "35") and just
+           *> produce an empty MTD report with headers only, rather than
+           *> reading from a file that was never successfully opened.
+           if ws-history-status = "00"
+             then
+               read history-file
+                   at end
+                       move "y" to ws-flag
+               end-read
+             else
+               move "y" to ws-flag
+           end-if.
+
+           perform loopy-loopy thru loopy-loopy-exit
+             until ws-flag equals "y".
+
+           perform 2000-print-mtd-line
+             varying ws-mtd-idx from 1 by 1
+             until ws-mtd-idx > ws-mtd-count.
+
+           if ws-history-status = "00"
+               close history-file
+           end-if.
+           close output-file.
+
+           accept return-code.
+
+           goback.
+
+       loopy-loopy.
+
+           if hs-run-yyyymm = ws-today-yyyymm
+               perform 1000-accumulate-history-record
+           end-if.
+
+           read history-file
+               at end
+                   move "y" to ws-flag.
+
+       loopy-loopy-exit.
+
+           exit.
+
+       1000-accumulate-history-record.
+
+           move 0 to ws-mtd-match-idx.
+           if ws-mtd-count > 0
+               perform 1050-search-mtd-item
+                 varying ws-mtd-search-idx from 1 by 1
+                 until ws-mtd-search-idx > ws-mtd-count
+           end-if.
+
+           if ws-mtd-match-idx = 0 and ws-mtd-count < 500
+             then
+               add 1 to ws-mtd-count
+               move ws-mtd-count to ws-mtd-match-idx
+               move hs-item-number to ws-mtd-item-number(ws-mtd-match-idx)
+               move 0 to ws-mtd-qty-total(ws-mtd-match-idx)
+               move 0 to ws-mtd-ext-total(ws-mtd-match-idx)
+               move 0 to ws-mtd-disc-total(ws-mtd-match-idx)
+               move 0 to ws-mtd-net-total(ws-mtd-match-idx)
+               move 0 to ws-mtd-transp-total(ws-mtd-match-idx)
+           end-if.
+
+           if ws-mtd-match-idx > 0
+             then
+               add hs-qty to ws-mtd-qty-total(ws-mtd-match-idx)
+               add hs-extended-price to ws-mtd-ext-total(ws-mtd-match-idx)
+               add hs-discount-amount to ws-mtd-disc-total(ws-mtd-match-idx)
+               add hs-net-price to ws-mtd-net-total(ws-mtd-match-idx)
+               add hs-transportation-charge to ws-mtd-transp-total(ws-mtd-match-idx)
+           end-if.
+
+       1050-search-mtd-item.
+
+           if ws-mtd-item-number(ws-mtd-search-idx) = hs-item-number
+               move ws-mtd-search-idx to ws-mtd-match-idx
+           end-if.
+
+       2000-print-mtd-line.
+
+           move ws-mtd-item-number(ws-mtd-idx) to ws-mtd-item-number-ed.
+           move ws-mtd-qty-total(ws-mtd-idx) to ws-mtd-qty-ed.
+           move ws-mtd-ext-total(ws-mtd-idx) to ws-mtd-ext-ed.
+           move ws-mtd-disc-total(ws-mtd-idx) to ws-mtd-disc-ed.
+           move ws-mtd-net-total(ws-mtd-idx) to ws-mtd-net-ed.
+           move ws-mtd-transp-total(ws-mtd-idx) to ws-mtd-transp-ed.
+
+           display ws-mtd-line.
+           write output-line from ws-mtd-line.
+
+       end program A2-HistSummary.
