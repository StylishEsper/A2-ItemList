@@ -9,20 +9,102 @@
        input-output section.
        file-control.
       
-           select input-file
+           select raw-input-file
                assign to "../../../A2-ItemList/A2.dat"
                organization is line sequential.
-      
+
+           *> input-file is the sorted (by class, item number) working
+           *> copy of raw-input-file that 6000-sort-detail-records builds
+           *> before the main processing loop starts.
+           select input-file
+               assign to "../../../A2-ItemList/A2.srt"
+               organization is line sequential.
+
            select output-file
                assign to "../../../A2-ItemList/A2.out"
-               organization is line sequential.
-      
+               organization is line sequential
+               file status is ws-output-status.
+
+           select exception-file
+               assign to "../../../A2-ItemList/A2.err"
+               organization is line sequential
+               file status is ws-exception-status.
+
+           *> comma-delimited extract of the same detail lines written to
+           *> output-file, for spreadsheet/import use.
+           select csv-file
+               assign to "../../../A2-ItemList/A2.csv"
+               organization is line sequential
+               file status is ws-csv-status.
+
+           *> running history of every item processed, appended to by
+           *> every run, read by the separate A2-HistSummary program.
+           select history-file
+               assign to "../../../A2-ItemList/A2.hst"
+               organization is line sequential
+               file status is ws-history-status.
+
+           select master-file
+               assign to "../../../A2-ItemList/A2.mst"
+               organization is indexed
+               access mode is dynamic
+               record key is im-item-number
+               file status is ws-master-status.
+
+           select checkpoint-file
+               assign to "../../../A2-ItemList/A2.chk"
+               organization is line sequential
+               file status is ws-checkpoint-status.
+
+           select rate-file
+               assign to "../../../A2-ItemList/A2.rts"
+               organization is line sequential
+               file status is ws-rate-status.
+
+           select sort-work-file
+               assign to "sortwk01".
+
        data division.
        file section.
 
+       fd raw-input-file
+           data record is ri-detail-record
+           record contains 27 characters.
+
+       01 ri-detail-record.
+         05 ri-item-number pic x(4).
+         05 ri-class pic x.
+         05 ri-item-name pic x(13).
+         05 ri-qty pic 999.
+         05 ri-unit-price pic 9999v99.
+
+       01 ri-trailer-record redefines ri-detail-record.
+         05 ri-tr-id pic x(4).
+         05 filler pic x(1).
+         05 ri-tr-record-count pic 9(7).
+         05 ri-tr-qty-hash pic 9(15).
+
+       sd sort-work-file
+           data record is sw-record.
+
+       01 sw-record.
+         05 sw-item-number pic x(4).
+         05 sw-class pic x.
+         05 sw-item-name pic x(13).
+         05 sw-qty pic 999.
+         05 sw-unit-price pic 9999v99.
+         *> original read position in raw-input-file, carried through the
+         *> sort purely as a tie-breaking key - SORT doesn't promise to
+         *> preserve input order for records that tie on class/item
+         *> number, and a restart re-sorts A2.dat from scratch every run,
+         *> so without this a tied pair could land in a different order
+         *> (and so at a different checkpoint position) from one run to
+         *> the next.
+         05 sw-seq pic 9(7).
+
        fd input-file
            data record is input-line
-           record contains 27 characters.
+           record contains 34 characters.
 
        01 input-line.
          05 il-item-number pic x(4).
@@ -30,6 +112,7 @@
          05 il-item-name pic x(13).
          05 il-qty pic 999.
          05 il-unit-price pic 9999v99.
+         05 il-seq pic 9(7).
 
        fd output-file
            data record is output-line
@@ -37,9 +120,241 @@
 
        01 output-line pic x(108).
 
+       fd exception-file
+           data record is exception-line
+           record contains 80 characters.
+
+       01 exception-line pic x(80).
+
+       fd csv-file
+           data record is csv-line
+           record contains 80 characters.
+
+       01 csv-line pic x(80).
+
+       fd history-file
+           data record is hs-history-record
+           record contains 50 characters.
+
+       01 hs-history-record.
+         05 hs-item-number pic x(4).
+         05 hs-run-date pic 9(8).
+         05 hs-qty pic 999.
+         05 hs-extended-price pic 9999999v99.
+         05 hs-discount-amount pic 999999v99.
+         05 hs-net-price pic 9999999v99.
+         05 hs-transportation-charge pic 9999999v99.
+
+       fd master-file
+           data record is im-master-record.
+
+       01 im-master-record.
+         05 im-item-number pic x(4).
+         05 im-description pic x(13).
+         05 im-standard-cost pic 9999v99.
+         05 im-reorder-point pic 9(5).
+         05 im-on-hand-qty pic s9(5).
+
+       *> checkpoint-line holds the count of input-file records read so
+       *> far, not an item number - item numbers can repeat under the
+       *> class/item-number sort (req 006) so they can't reliably mark a
+       *> resume point, but a read position into the freshly-resorted
+       *> A2.srt can. It also carries a full copy of ws-restart-state
+       *> (ckpt-restart-state, byte-for-byte the same layout) so a
+       *> resumed run picks its running totals/subtotals/exception lists
+       *> back up where the aborted run left off, instead of starting
+       *> them over against only the file's unprocessed tail.
+       fd checkpoint-file
+           data record is checkpoint-line
+           record contains 4109 characters.
+
+       01 checkpoint-line.
+         05 ckpt-read-seq pic 9(7).
+         05 ckpt-restart-state pic x(4102).
+
+       fd rate-file
+           data record is rt-rate-record
+           record contains 38 characters.
+
+       01 rt-rate-record.
+         05 rt-class pic x.
+         05 rt-effective-date pic 9(8).
+         05 rt-discount-pct pic v9999.
+         *> the unit this column is read in depends on rt-class: for
+         *> classes A and F it's a dollar cutoff compared against the
+         *> extended price (ws-extended-calc); for class B it's a raw
+         *> unit-quantity cutoff compared against ws-qty-calc instead -
+         *> e.g. a class B row's threshold of 0000005.00 means "5 units",
+         *> not "$5.00". Sites maintaining A2.rts need to know which
+         *> applies to the row they're editing.
+         05 rt-discount-threshold pic 9(7)v99.
+         05 rt-transport-pct pic v9999.
+         05 rt-transport-qty-threshold pic 9(5).
+         05 rt-transport-flat-amt pic 9(5)v99.
+
        working-storage section.
 
        01 ws-flag pic x value "n".
+       01 ws-output-status pic xx value "00".
+       01 ws-exception-status pic xx value "00".
+       01 ws-master-status pic xx value "00".
+       01 ws-csv-status pic xx value "00".
+       01 ws-history-status pic xx value "00".
+
+       *> comma-delimited extract line built from the same fields as
+       *> ws-data-line.
+       01 ws-csv-line pic x(80).
+       01 ws-csv-qty-ed pic 999.
+       01 ws-csv-unit-price-ed pic 9999.99.
+       01 ws-csv-extended-ed pic 9999999.99.
+       01 ws-csv-discount-ed pic 999999.99.
+       01 ws-csv-net-ed pic 9999999.99.
+       01 ws-csv-transp-ed pic 9999999.99.
+
+       *> today's date, used to stamp the history file
+       01 ws-run-date pic 9(8) value 0.
+
+       *> sort of the detail records by class/item number ahead of the
+       *> main processing loop, and the page breaks that go with it
+       01 ws-raw-eof pic x value "N".
+       01 ws-raw-seq pic 9(7) value 0.
+       01 ws-page-line pic x(108).
+       01 ws-page-number-ed pic zz9.
+       01 ws-master-found pic x value "N".
+
+       *> restart/checkpoint support
+       01 ws-checkpoint-status pic xx value "00".
+       01 ws-checkpoint-seq pic 9(7) value 0.
+       01 ws-read-seq pic 9(7) value 0.
+       01 ws-skip-until-checkpoint pic x value "N".
+
+       *> everything below is state fed by every successfully processed
+       *> detail record - grand totals, per-class subtotals, and the
+       *> reorder-point/unrecognized-class exception tables. Grouped
+       *> together so it can be saved to and restored from
+       *> checkpoint-line as a single unit: a resumed run skips
+       *> 2000-update-item-master/5200-.../8000-... etc for every record
+       *> already processed before the abend (ws-skip-until-checkpoint),
+       *> so without restoring this state first, a resumed run's totals,
+       *> subtotals and exception lists would only reflect the tail of
+       *> the file actually reprocessed, not the whole day's file.
+       01 ws-restart-state.
+         05 ws-prev-class pic x value spaces.
+         *> req-006 pagination position - also has to survive a restart,
+         *> since output-file is reopened EXTEND onto whatever page/line
+         *> position the aborted run left it at, not reopened from page 1.
+         05 ws-page-line-count pic 9(3) value 0.
+         05 ws-page-number pic 9(3) value 1.
+         05 ws-total-items pic 99 value 0.
+         05 ws-total-without-calc pic 99 value 0.
+         05 ws-total-ext-calc pic 99999999v99 value 0.
+         05 ws-total-net-calc pic 99999999v99 value 0.
+         05 ws-total-transp-calc pic 99999999v99 value 0.
+
+         *> class-code subtotal accumulators - one bucket apiece for the
+         *> classes the business uses plus a catch-all "other" bucket.
+         05 ws-subt-a-count pic 9(5) value 0.
+         05 ws-subt-a-ext pic 9(9)v99 value 0.
+         05 ws-subt-a-disc pic 9(9)v99 value 0.
+         05 ws-subt-a-net pic 9(9)v99 value 0.
+         05 ws-subt-a-transp pic 9(9)v99 value 0.
+
+         05 ws-subt-b-count pic 9(5) value 0.
+         05 ws-subt-b-ext pic 9(9)v99 value 0.
+         05 ws-subt-b-disc pic 9(9)v99 value 0.
+         05 ws-subt-b-net pic 9(9)v99 value 0.
+         05 ws-subt-b-transp pic 9(9)v99 value 0.
+
+         05 ws-subt-d-count pic 9(5) value 0.
+         05 ws-subt-d-ext pic 9(9)v99 value 0.
+         05 ws-subt-d-disc pic 9(9)v99 value 0.
+         05 ws-subt-d-net pic 9(9)v99 value 0.
+         05 ws-subt-d-transp pic 9(9)v99 value 0.
+
+         05 ws-subt-f-count pic 9(5) value 0.
+         05 ws-subt-f-ext pic 9(9)v99 value 0.
+         05 ws-subt-f-disc pic 9(9)v99 value 0.
+         05 ws-subt-f-net pic 9(9)v99 value 0.
+         05 ws-subt-f-transp pic 9(9)v99 value 0.
+
+         05 ws-subt-o-count pic 9(5) value 0.
+         05 ws-subt-o-ext pic 9(9)v99 value 0.
+         05 ws-subt-o-disc pic 9(9)v99 value 0.
+         05 ws-subt-o-net pic 9(9)v99 value 0.
+         05 ws-subt-o-transp pic 9(9)v99 value 0.
+
+         *> below-reorder-point exceptions collected for the report
+         *> section - entries past 200 aren't stored, but are still
+         *> counted so the report can note how many were left out.
+         05 ws-reorder-count pic 9(3) value 0.
+         05 ws-reorder-dropped pic 9(5) value 0.
+         05 ws-reorder-table.
+           10 ws-reorder-entry occurs 200 times indexed by ws-ro-idx.
+             15 ws-ro-item-number pic x(4).
+             15 ws-ro-on-hand pic s9(5).
+             15 ws-ro-reorder-point pic 9(5).
+
+         *> unrecognized class codes collected for the report section -
+         *> same 200-entry cap and dropped-count as the reorder table.
+         05 ws-unrec-count pic 9(3) value 0.
+         05 ws-unrec-dropped pic 9(5) value 0.
+         05 ws-unrec-table.
+           10 ws-unrec-entry occurs 200 times indexed by ws-uc-idx.
+             15 ws-uc-item-number pic x(4).
+             15 ws-uc-class pic x.
+
+       *> discount/transportation rate table, loaded once at start of run
+       01 ws-rate-status pic xx value "00".
+       01 ws-rate-eof pic x value "N".
+       01 ws-rate-count pic 9(2) value 0.
+       01 ws-rate-idx pic 9(2) value 0.
+       01 ws-rate-search-idx pic 9(2) value 0.
+       01 ws-rate-match-idx pic 9(2) value 0.
+       01 ws-rate-lookup-key pic x value spaces.
+       01 ws-rate-table.
+         05 ws-rate-entry occurs 20 times indexed by ws-rt-idx.
+           10 ws-rate-class pic x.
+           10 ws-rate-eff-date pic 9(8).
+           10 ws-rate-discount-pct pic v9999.
+           10 ws-rate-discount-threshold pic 9(7)v99.
+           10 ws-rate-transport-pct pic v9999.
+           10 ws-rate-transport-qty-threshold pic 9(5).
+           10 ws-rate-transport-flat-amt pic 9(5)v99.
+
+       *> rate values resolved for the detail record currently being priced
+       01 ws-cur-discount-pct pic v9999 value 0.
+       01 ws-cur-discount-threshold pic 9(7)v99 value 0.
+       01 ws-cur-transport-pct pic v9999 value 0.
+       01 ws-other-transport-pct pic v9999 value 0.
+       01 ws-other-transport-qty-threshold pic 9(5) value 0.
+       01 ws-other-transport-flat-amt pic 9(5)v99 value 0.
+       01 ws-trans-pct-work pic 99v9 value 0.
+
+       *> detail record validation - bad records are logged and skipped
+       01 ws-valid-record pic x value "Y".
+       01 ws-exception-line pic x(80).
+       01 ws-exception-reason pic x(40).
+
+       *> control/trailer record reconciliation
+       01 ws-actual-record-count pic 9(7) value 0.
+       01 ws-actual-qty-hash pic 9(15) value 0.
+       01 ws-trailer-record-count pic 9(7) value 0.
+       01 ws-trailer-qty-hash pic 9(15) value 0.
+       01 ws-out-of-balance pic x value "N".
+       01 ws-recon-line pic x(80).
+       01 ws-recon-count-exp-ed pic zzzzzz9.
+       01 ws-recon-count-act-ed pic zzzzzz9.
+       01 ws-recon-hash-exp-ed pic zzzzzzzzzzzzzz9.
+       01 ws-recon-hash-act-ed pic zzzzzzzzzzzzzz9.
+
+       *> transient display buffers for the reorder/unrecognized-class
+       *> report sections (the counts and tables themselves now live in
+       *> ws-restart-state, above).
+       01 ws-reorder-line pic x(80).
+       01 ws-ro-on-hand-ed pic -9(5).
+       01 ws-reorder-dropped-ed pic zzzz9.
+       01 ws-unrec-line pic x(80).
+       01 ws-unrec-dropped-ed pic zzzz9.
 
        01 ws-my-info.
          05 filler pic x(94) value spaces.
@@ -88,13 +403,7 @@
          05 ws-total-without pic z9.9.
          05 filler pic x value "%".
 
-       01 ws-total-ext-calc pic 99999999v99.
-       01 ws-total-net-calc pic 99999999v99.
-       01 ws-total-transp-calc pic 99999999v99.
-       01 ws-total-without-calc pic 99.
        01 ws-total-without-100 pic 99v9999.
-       01 ws-total-items pic 99.
-
 
        01 ws-qty-calc pic 999.
        01 ws-unit-calc pic 9999v99.
@@ -103,35 +412,120 @@
        01 ws-discount-calc pic 999999v99.
        01 ws-transp-calc pic 9999999v99.
 
+       01 ws-subtotal-line pic x(108).
+       01 ws-subt-class-label pic x(5).
+       01 ws-subt-count-ed pic zzzz9.
+       01 ws-subt-ext-ed pic z,zzz,zz9.99.
+       01 ws-subt-disc-ed pic zzz,zz9.99.
+       01 ws-subt-net-ed pic z,zzz,zz9.99.
+       01 ws-subt-transp-ed pic z,zzz,zz9.99.
+
        procedure division.
        000-main.
 
+           perform 4000-load-checkpoint.
+
+           perform 6000-sort-detail-records.
+
            open input input-file.
-           open output output-file.
 
-           display ws-my-info.
-           display "".
-           display ws-sections.
-           display ws-heading1.
-           display ws-heading2.
-           display "".
-           display "".
+           if ws-skip-until-checkpoint = "Y"
+             then
+               open extend output-file
+               if ws-output-status = "35"
+                   open output output-file
+               end-if
+             else
+               open output output-file
+           end-if.
 
-           write output-line from ws-my-info.
-           write output-line from "".
-           write output-line from ws-sections.
-           write output-line from ws-heading1.
-           write output-line from ws-heading2.
-           write output-line from "".
-           write output-line from "".
+           if ws-skip-until-checkpoint = "Y"
+             then
+               open extend exception-file
+               if ws-exception-status = "35"
+                   open output exception-file
+               end-if
+             else
+               open output exception-file
+           end-if.
+
+           if ws-skip-until-checkpoint = "Y"
+             then
+               open extend csv-file
+               if ws-csv-status = "35"
+                   open output csv-file
+               end-if
+             else
+               open output csv-file
+           end-if.
+
+           open extend history-file.
+           if ws-history-status = "35"
+               open output history-file
+           end-if.
+
+           accept ws-run-date from date yyyymmdd.
+
+           open i-o master-file.
+           if ws-master-status = "35"
+               open output master-file
+               close master-file
+               open i-o master-file
+           end-if.
+
+           perform 5000-load-rate-table.
+
+           *> a resumed run's A2.out already carries this banner/heading
+           *> block from the aborted run (output-file was opened EXTEND,
+           *> above) - printing it again would duplicate it mid-report
+           *> with the page number reset back to 1.
+           if ws-skip-until-checkpoint = "N"
+             then
+               move spaces to ws-page-line
+               move ws-page-number to ws-page-number-ed
+               string
+                   "PAGE " delimited by size
+                   ws-page-number-ed delimited by size
+                   into ws-page-line
+               end-string
+
+               display ws-my-info
+               display ""
+               display ws-page-line
+               display ws-sections
+               display ws-heading1
+               display ws-heading2
+               display ""
+               display ""
+
+               write output-line from ws-my-info
+               write output-line from ""
+               write output-line from ws-page-line
+               write output-line from ws-sections
+               write output-line from ws-heading1
+               write output-line from ws-heading2
+               write output-line from ""
+               write output-line from ""
+           end-if.
 
            read input-file
                at end
                    move "y" to ws-flag.
+           add 1 to ws-read-seq.
 
-           perform loopy-loopy
+           perform loopy-loopy thru loopy-loopy-exit
              until ws-flag equals "y".
 
+           if ws-prev-class not = spaces
+               perform 8000-print-class-break
+           end-if.
+
+           perform 3100-reconcile-control-totals.
+
+           *> the per-class subtotals were already printed inline as each
+           *> class break occurred (8000-print-class-break, above) - they
+           *> are not re-totaled or re-printed here, since the figures
+           *> would be identical to what's already in the listing.
            display "".
            write output-line from "".
 
@@ -153,7 +547,41 @@
            display ws-without-discount.
            write output-line from ws-without-discount.
 
+           if ws-reorder-count > 0
+             then
+               display ""
+               write output-line from ""
+               display "ITEMS BELOW REORDER POINT"
+               write output-line from "ITEMS BELOW REORDER POINT"
+               perform 2200-print-reorder-line
+                 varying ws-ro-idx from 1 by 1
+                 until ws-ro-idx > ws-reorder-count
+               if ws-reorder-dropped > 0
+                   perform 2250-print-reorder-dropped-note
+               end-if
+           end-if.
+
+           if ws-unrec-count > 0
+             then
+               display ""
+               write output-line from ""
+               display "UNRECOGNIZED CLASS CODES"
+               write output-line from "UNRECOGNIZED CLASS CODES"
+               perform 1200-print-unrecognized-class-line
+                 varying ws-uc-idx from 1 by 1
+                 until ws-uc-idx > ws-unrec-count
+               if ws-unrec-dropped > 0
+                   perform 1250-print-unrec-dropped-note
+               end-if
+           end-if.
+
+           perform 4200-clear-checkpoint.
+
            close output-file.
+           close exception-file.
+           close master-file.
+           close csv-file.
+           close history-file.
 
            accept return-code.
 
@@ -161,45 +589,77 @@
 
        loopy-loopy.
 
+           if ws-skip-until-checkpoint = "Y"
+             then
+               if ws-read-seq <= ws-checkpoint-seq
+                   go to loopy-loopy-read
+                 else
+                   move "N" to ws-skip-until-checkpoint
+               end-if
+           end-if.
+
            move spaces to ws-data-line.
            move 0 to ws-discount-amount.
            move 0 to ws-qty-calc.
            move 0 to ws-unit-calc.
            move 0 to ws-extended-calc.
            move 0 to ws-discount-calc.
+           move "Y" to ws-valid-record.
+
+           move il-item-number to ws-item-number.
+           move il-class to ws-class.
+
+           perform 1000-validate-detail-record.
+
+           if ws-valid-record = "N"
+             then
+               *> this record's only side effect (the exception-file
+               *> write, above) is already done - checkpoint past it now
+               *> so a restart doesn't re-validate it and log a second,
+               *> duplicate rejection line into A2.err.
+               perform 4100-write-checkpoint
+               go to loopy-loopy-read
+           end-if.
+
+           if ws-prev-class not = spaces and ws-prev-class not = il-class
+               perform 8000-print-class-break
+           end-if.
 
            add 1 to ws-total-items.
 
-           move il-item-number to ws-item-number.
            move il-item-name to ws-item-name.
            move il-qty to ws-qty.
            move il-qty to ws-qty-calc.
            move il-unit-price to ws-unit-price.
            move il-unit-price to ws-unit-calc.
-           move il-class to ws-class.
            move "%" to ws-percent.
 
+           perform 2000-update-item-master.
+
+           perform 5200-lookup-rate-for-class.
+           perform 5250-lookup-other-rate.
+
            multiply ws-qty-calc by ws-unit-calc giving ws-extended-calc.
            move ws-extended-calc to ws-extended-price.
 
-           if ws-class = "A" and ws-extended-calc > 100
+           if ws-class = "A" and ws-extended-calc > ws-cur-discount-threshold
              then
-               multiply ws-extended-calc by 0.05 giving ws-discount-amount
-               multiply ws-extended-calc by 0.05 giving ws-discount-calc
+               multiply ws-extended-calc by ws-cur-discount-pct giving ws-discount-amount
+               multiply ws-extended-calc by ws-cur-discount-pct giving ws-discount-calc
                add 1 to ws-total-without-calc
            end-if.
 
-           if ws-class = "F" and ws-extended-calc > 50
+           if ws-class = "F" and ws-extended-calc > ws-cur-discount-threshold
              then
-               multiply ws-extended-calc by 0.05 giving ws-discount-amount
-               multiply ws-extended-calc by 0.05 giving ws-discount-calc
+               multiply ws-extended-calc by ws-cur-discount-pct giving ws-discount-amount
+               multiply ws-extended-calc by ws-cur-discount-pct giving ws-discount-calc
                add 1 to ws-total-without-calc
            end-if.
 
-           if ws-class = "B" and ws-qty-calc > 5
+           if ws-class = "B" and ws-qty-calc > ws-cur-discount-threshold
              then
-               multiply ws-extended-calc by 0.05 giving ws-discount-amount
-               multiply ws-extended-calc by 0.05 giving ws-discount-calc
+               multiply ws-extended-calc by ws-cur-discount-pct giving ws-discount-amount
+               multiply ws-extended-calc by ws-cur-discount-pct giving ws-discount-calc
                add 1 to ws-total-without-calc
            end-if.
 
@@ -208,34 +668,38 @@
 
            if ws-class = "A"
              then
-               move 12.5 to ws-trans
-               multiply ws-extended-calc by 0.125 giving ws-transp-calc
+               multiply ws-cur-transport-pct by 100 giving ws-trans-pct-work rounded
+               move ws-trans-pct-work to ws-trans
+               multiply ws-extended-calc by ws-cur-transport-pct giving ws-transp-calc
                move ws-transp-calc to ws-transportation-charge
            end-if
 
            if ws-class = "D"
              then
-               move 8.5 to ws-trans
-               multiply ws-extended-calc by 0.085 giving ws-transp-calc
+               multiply ws-cur-transport-pct by 100 giving ws-trans-pct-work rounded
+               move ws-trans-pct-work to ws-trans
+               multiply ws-extended-calc by ws-cur-transport-pct giving ws-transp-calc
                move ws-transp-calc to ws-transportation-charge
            end-if
 
            if ws-class = "F"
              then
-               move 4.5 to ws-trans
-               multiply ws-extended-calc by 0.045 giving ws-transp-calc
+               multiply ws-cur-transport-pct by 100 giving ws-trans-pct-work rounded
+               move ws-trans-pct-work to ws-trans
+               multiply ws-extended-calc by ws-cur-transport-pct giving ws-transp-calc
                move ws-transp-calc to ws-transportation-charge
            else
-               if ws-qty <= 100 and ws-class <> "F" and ws-class <> "D" and ws-class <> "A"
+               if ws-qty <= ws-other-transport-qty-threshold and ws-class <> "F" and ws-class <> "D" and ws-class <> "A"
                  then
-                   move 6.5 to ws-trans
-                   multiply ws-extended-calc by 0.065 giving ws-transp-calc
+                   multiply ws-other-transport-pct by 100 giving ws-trans-pct-work rounded
+                   move ws-trans-pct-work to ws-trans
+                   multiply ws-extended-calc by ws-other-transport-pct giving ws-transp-calc
                    move ws-transp-calc to ws-transportation-charge
                else
                    if ws-class <> "F" and ws-class <> "D" and ws-class <> "A"
                      then
                        move 0 to ws-trans
-                       move 45 to ws-transp-calc
+                       move ws-other-transport-flat-amt to ws-transp-calc
                        move ws-transp-calc to ws-transportation-charge
                    end-if
                end-if
@@ -245,14 +709,629 @@
            add ws-net-calc to ws-total-net-calc.
            add ws-transp-calc to ws-total-transp-calc
 
+           evaluate ws-class
+               when "A"
+                   add 1 to ws-subt-a-count
+                   add ws-extended-calc to ws-subt-a-ext
+                   add ws-discount-calc to ws-subt-a-disc
+                   add ws-net-calc to ws-subt-a-net
+                   add ws-transp-calc to ws-subt-a-transp
+               when "B"
+                   add 1 to ws-subt-b-count
+                   add ws-extended-calc to ws-subt-b-ext
+                   add ws-discount-calc to ws-subt-b-disc
+                   add ws-net-calc to ws-subt-b-net
+                   add ws-transp-calc to ws-subt-b-transp
+               when "D"
+                   add 1 to ws-subt-d-count
+                   add ws-extended-calc to ws-subt-d-ext
+                   add ws-discount-calc to ws-subt-d-disc
+                   add ws-net-calc to ws-subt-d-net
+                   add ws-transp-calc to ws-subt-d-transp
+               when "F"
+                   add 1 to ws-subt-f-count
+                   add ws-extended-calc to ws-subt-f-ext
+                   add ws-discount-calc to ws-subt-f-disc
+                   add ws-net-calc to ws-subt-f-net
+                   add ws-transp-calc to ws-subt-f-transp
+               when other
+                   add 1 to ws-subt-o-count
+                   add ws-extended-calc to ws-subt-o-ext
+                   add ws-discount-calc to ws-subt-o-disc
+                   add ws-net-calc to ws-subt-o-net
+                   add ws-transp-calc to ws-subt-o-transp
+           end-evaluate.
+
+           move ws-class to ws-prev-class.
+
+           if ws-page-line-count >= 55
+               perform 6200-print-page-header
+           end-if.
+
            display ws-data-line.
            display "".
 
            write output-line from ws-data-line.
            write output-line from "".
 
+           add 2 to ws-page-line-count.
+
+           perform 7000-write-csv-record.
+           perform 7100-write-history-record.
+
+           perform 4100-write-checkpoint.
+
+       loopy-loopy-read.
+
            read input-file
                at end
                    move "y" to ws-flag.
-          
+           add 1 to ws-read-seq.
+
+       loopy-loopy-exit.
+
+           exit.
+
+       1000-validate-detail-record.
+
+           if il-qty is not numeric
+               move "INVALID QTY - NOT NUMERIC" to ws-exception-reason
+               perform 1100-write-exception-record
+               move "N" to ws-valid-record
+           end-if.
+
+           if il-unit-price is not numeric
+               move "INVALID UNIT PRICE - NOT NUMERIC" to ws-exception-reason
+               perform 1100-write-exception-record
+               move "N" to ws-valid-record
+           end-if.
+
+           if il-class <> "A" and il-class <> "B"
+             and il-class <> "D" and il-class <> "F"
+               move "UNRECOGNIZED CLASS CODE" to ws-exception-reason
+               perform 1100-write-exception-record
+               perform 1150-record-unrecognized-class-exception
+           end-if.
+
+       1100-write-exception-record.
+
+           move spaces to ws-exception-line.
+           string
+               "ITEM: " delimited by size
+               ws-item-number delimited by size
+               " CLASS: " delimited by size
+               ws-class delimited by size
+               " REASON: " delimited by size
+               ws-exception-reason delimited by size
+               into ws-exception-line
+           end-string.
+
+           write exception-line from ws-exception-line.
+
+       1150-record-unrecognized-class-exception.
+
+           if ws-unrec-count < 200
+             then
+               add 1 to ws-unrec-count
+               move il-item-number to ws-uc-item-number(ws-unrec-count)
+               move il-class to ws-uc-class(ws-unrec-count)
+             else
+               add 1 to ws-unrec-dropped
+           end-if.
+
+       1200-print-unrecognized-class-line.
+
+           move spaces to ws-unrec-line.
+           string
+               "ITEM: " delimited by size
+               ws-uc-item-number(ws-uc-idx) delimited by size
+               " CLASS: " delimited by size
+               ws-uc-class(ws-uc-idx) delimited by size
+               into ws-unrec-line
+           end-string.
+
+           display ws-unrec-line.
+           write output-line from ws-unrec-line.
+
+       1250-print-unrec-dropped-note.
+
+           move ws-unrec-dropped to ws-unrec-dropped-ed.
+
+           move spaces to ws-unrec-line.
+           string
+               ws-unrec-dropped-ed delimited by size
+               " ADDITIONAL UNRECOGNIZED CLASS CODE(S) NOT SHOWN" delimited by size
+               into ws-unrec-line
+           end-string.
+
+           display ws-unrec-line.
+           write output-line from ws-unrec-line.
+
+       2000-update-item-master.
+
+           move il-item-number to im-item-number.
+           move "Y" to ws-master-found.
+
+           read master-file
+               invalid key
+                   move "N" to ws-master-found
+           end-read.
+
+           if ws-master-found = "N"
+             then
+               move il-item-number to im-item-number
+               move il-item-name to im-description
+               move il-unit-price to im-standard-cost
+               move 0 to im-reorder-point
+               move 0 to im-on-hand-qty
+           end-if.
+
+           subtract il-qty from im-on-hand-qty.
+
+           if ws-master-found = "N"
+             then
+               write im-master-record
+             else
+               rewrite im-master-record
+           end-if.
+
+           *> a reorder point of zero means none has been set up for this
+           *> item yet (every brand-new item starts this way) - there is
+           *> nothing meaningful to compare on-hand qty against, so don't
+           *> flag it as an exception.
+           if im-reorder-point > 0 and im-on-hand-qty < im-reorder-point
+               perform 2100-record-reorder-exception
+           end-if.
+
+       2100-record-reorder-exception.
+
+           if ws-reorder-count < 200
+             then
+               add 1 to ws-reorder-count
+               move im-item-number to ws-ro-item-number(ws-reorder-count)
+               move im-on-hand-qty to ws-ro-on-hand(ws-reorder-count)
+               move im-reorder-point to ws-ro-reorder-point(ws-reorder-count)
+             else
+               add 1 to ws-reorder-dropped
+           end-if.
+
+       2200-print-reorder-line.
+
+           move ws-ro-on-hand(ws-ro-idx) to ws-ro-on-hand-ed.
+
+           move spaces to ws-reorder-line.
+           string
+               "ITEM: " delimited by size
+               ws-ro-item-number(ws-ro-idx) delimited by size
+               " ON HAND: " delimited by size
+               ws-ro-on-hand-ed delimited by size
+               " REORDER POINT: " delimited by size
+               ws-ro-reorder-point(ws-ro-idx) delimited by size
+               into ws-reorder-line
+           end-string.
+
+           display ws-reorder-line.
+           write output-line from ws-reorder-line.
+
+       2250-print-reorder-dropped-note.
+
+           move ws-reorder-dropped to ws-reorder-dropped-ed.
+
+           move spaces to ws-reorder-line.
+           string
+               ws-reorder-dropped-ed delimited by size
+               " ADDITIONAL ITEM(S) BELOW REORDER POINT NOT SHOWN" delimited by size
+               into ws-reorder-line
+           end-string.
+
+           display ws-reorder-line.
+           write output-line from ws-reorder-line.
+
+       3100-reconcile-control-totals.
+
+           if ws-actual-record-count not = ws-trailer-record-count
+             or ws-actual-qty-hash not = ws-trailer-qty-hash
+               move "Y" to ws-out-of-balance
+           end-if.
+
+           if ws-out-of-balance = "Y"
+             then
+               move ws-actual-record-count to ws-recon-count-act-ed
+               move ws-trailer-record-count to ws-recon-count-exp-ed
+               move ws-actual-qty-hash to ws-recon-hash-act-ed
+               move ws-trailer-qty-hash to ws-recon-hash-exp-ed
+
+               display "OUT OF BALANCE"
+               write output-line from "OUT OF BALANCE"
+
+               move spaces to ws-recon-line
+               string
+                   "RECORD COUNT - EXPECTED: " delimited by size
+                   ws-recon-count-exp-ed delimited by size
+                   " ACTUAL: " delimited by size
+                   ws-recon-count-act-ed delimited by size
+                   into ws-recon-line
+               end-string
+               display ws-recon-line
+               write output-line from ws-recon-line
+
+               move spaces to ws-recon-line
+               string
+                   "QTY HASH TOTAL - EXPECTED: " delimited by size
+                   ws-recon-hash-exp-ed delimited by size
+                   " ACTUAL: " delimited by size
+                   ws-recon-hash-act-ed delimited by size
+                   into ws-recon-line
+               end-string
+               display ws-recon-line
+               write output-line from ws-recon-line
+           end-if.
+
+       4000-load-checkpoint.
+
+           open input checkpoint-file.
+
+           if ws-checkpoint-status = "00"
+             then
+               read checkpoint-file
+                   at end
+                       move 0 to ws-checkpoint-seq
+                   not at end
+                       move ckpt-read-seq to ws-checkpoint-seq
+                       move ckpt-restart-state to ws-restart-state
+               end-read
+               close checkpoint-file
+               if ws-checkpoint-seq not = 0
+                   move "Y" to ws-skip-until-checkpoint
+               end-if
+           end-if.
+
+       4100-write-checkpoint.
+
+           open output checkpoint-file.
+           move ws-read-seq to ckpt-read-seq.
+           move ws-restart-state to ckpt-restart-state.
+           write checkpoint-line.
+           close checkpoint-file.
+
+       4200-clear-checkpoint.
+
+           move 0 to ws-checkpoint-seq.
+           open output checkpoint-file.
+           close checkpoint-file.
+
+       5000-load-rate-table.
+
+           move "N" to ws-rate-eof.
+           open input rate-file.
+
+           if ws-rate-status = "00"
+             then
+               perform 5010-read-rate-record
+               perform 5020-process-rate-record thru 5020-process-rate-record-exit
+                 until ws-rate-eof = "Y"
+               close rate-file
+           end-if.
+
+       5010-read-rate-record.
+
+           read rate-file
+               at end
+                   move "Y" to ws-rate-eof
+           end-read.
+
+       5020-process-rate-record.
+
+           move rt-class to ws-rate-lookup-key.
+           perform 5060-store-rate-row.
+
+       5020-process-rate-record-read.
+
+           perform 5010-read-rate-record.
+
+       5020-process-rate-record-exit.
+
+           exit.
+
+       5060-store-rate-row.
+
+           *> a row staged for a future effective date shouldn't take
+           *> effect until that date arrives - skip it entirely rather
+           *> than letting it win the newest-date comparison below.
+           if rt-effective-date <= ws-run-date
+             then
+               move 0 to ws-rate-match-idx
+               if ws-rate-count > 0
+                   perform 5070-search-rate-class
+                     varying ws-rate-search-idx from 1 by 1
+                     until ws-rate-search-idx > ws-rate-count
+               end-if
+
+               if ws-rate-match-idx > 0
+                 then
+                   if rt-effective-date > ws-rate-eff-date(ws-rate-match-idx)
+                       move ws-rate-match-idx to ws-rate-idx
+                       perform 5090-copy-rate-row
+                   end-if
+                 else
+                   if ws-rate-count < 20
+                       add 1 to ws-rate-count
+                       move ws-rate-count to ws-rate-idx
+                       perform 5090-copy-rate-row
+                   end-if
+               end-if
+           end-if.
+
+       5070-search-rate-class.
+
+           if ws-rate-class(ws-rate-search-idx) = ws-rate-lookup-key
+               move ws-rate-search-idx to ws-rate-match-idx
+           end-if.
+
+       5090-copy-rate-row.
+
+           move rt-class to ws-rate-class(ws-rate-idx).
+           move rt-effective-date to ws-rate-eff-date(ws-rate-idx).
+           move rt-discount-pct to ws-rate-discount-pct(ws-rate-idx).
+           move rt-discount-threshold to ws-rate-discount-threshold(ws-rate-idx).
+           move rt-transport-pct to ws-rate-transport-pct(ws-rate-idx).
+           move rt-transport-qty-threshold to ws-rate-transport-qty-threshold(ws-rate-idx).
+           move rt-transport-flat-amt to ws-rate-transport-flat-amt(ws-rate-idx).
+
+       5200-lookup-rate-for-class.
+
+           move ws-class to ws-rate-lookup-key.
+           move 0 to ws-rate-match-idx.
+           if ws-rate-count > 0
+               perform 5070-search-rate-class
+                 varying ws-rate-search-idx from 1 by 1
+                 until ws-rate-search-idx > ws-rate-count
+           end-if.
+
+           if ws-rate-match-idx > 0
+             then
+               move ws-rate-discount-pct(ws-rate-match-idx) to ws-cur-discount-pct
+               move ws-rate-discount-threshold(ws-rate-match-idx) to ws-cur-discount-threshold
+               move ws-rate-transport-pct(ws-rate-match-idx) to ws-cur-transport-pct
+             else
+               move 0 to ws-cur-discount-pct
+               move 0 to ws-cur-discount-threshold
+               move 0 to ws-cur-transport-pct
+           end-if.
+
+       5250-lookup-other-rate.
+
+           move "O" to ws-rate-lookup-key.
+           move 0 to ws-rate-match-idx.
+           if ws-rate-count > 0
+               perform 5070-search-rate-class
+                 varying ws-rate-search-idx from 1 by 1
+                 until ws-rate-search-idx > ws-rate-count
+           end-if.
+
+           if ws-rate-match-idx > 0
+             then
+               move ws-rate-transport-pct(ws-rate-match-idx) to ws-other-transport-pct
+               move ws-rate-transport-qty-threshold(ws-rate-match-idx) to ws-other-transport-qty-threshold
+               move ws-rate-transport-flat-amt(ws-rate-match-idx) to ws-other-transport-flat-amt
+             else
+               move 0 to ws-other-transport-pct
+               move 0 to ws-other-transport-qty-threshold
+               move 0 to ws-other-transport-flat-amt
+           end-if.
+
+       6000-sort-detail-records.
+
+           sort sort-work-file
+               on ascending key sw-class sw-item-number sw-seq
+               input procedure is 6100-sort-input-procedure
+               giving input-file.
+
+       6100-sort-input-procedure.
+
+           open input raw-input-file.
+
+           perform 6110-read-raw-record.
+           perform 6120-process-raw-record thru 6120-process-raw-record-exit
+             until ws-raw-eof = "Y".
+
+           close raw-input-file.
+
+       6110-read-raw-record.
+
+           read raw-input-file
+               at end
+                   move "Y" to ws-raw-eof
+           end-read.
+
+       6120-process-raw-record.
+
+           if ri-item-number = "TRLR"
+             then
+               move ri-tr-record-count to ws-trailer-record-count
+               move ri-tr-qty-hash to ws-trailer-qty-hash
+             else
+               add 1 to ws-actual-record-count
+               if ri-qty is numeric
+                   add ri-qty to ws-actual-qty-hash
+               end-if
+               add 1 to ws-raw-seq
+               move ri-item-number to sw-item-number
+               move ri-class to sw-class
+               move ri-item-name to sw-item-name
+               move ri-qty to sw-qty
+               move ri-unit-price to sw-unit-price
+               move ws-raw-seq to sw-seq
+               release sw-record
+           end-if.
+
+       6120-process-raw-record-read.
+
+           perform 6110-read-raw-record.
+
+       6120-process-raw-record-exit.
+
+           exit.
+
+       6200-print-page-header.
+
+           add 1 to ws-page-number.
+
+           move spaces to ws-page-line.
+           move ws-page-number to ws-page-number-ed.
+           string
+               "PAGE " delimited by size
+               ws-page-number-ed delimited by size
+               into ws-page-line
+           end-string.
+
+           display ws-page-line.
+           write output-line from ws-page-line.
+           display ws-sections.
+           write output-line from ws-sections.
+           display ws-heading1.
+           write output-line from ws-heading1.
+           display ws-heading2.
+           write output-line from ws-heading2.
+           display "".
+           write output-line from "".
+
+           move 0 to ws-page-line-count.
+
+       7000-write-csv-record.
+
+           move il-qty to ws-csv-qty-ed.
+           move il-unit-price to ws-csv-unit-price-ed.
+           move ws-extended-calc to ws-csv-extended-ed.
+           move ws-discount-calc to ws-csv-discount-ed.
+           move ws-net-calc to ws-csv-net-ed.
+           move ws-transp-calc to ws-csv-transp-ed.
+
+           move spaces to ws-csv-line.
+           string
+               il-item-number delimited by size
+               "," delimited by size
+               il-item-name delimited by size
+               "," delimited by size
+               ws-csv-qty-ed delimited by size
+               "," delimited by size
+               ws-csv-unit-price-ed delimited by size
+               "," delimited by size
+               ws-csv-extended-ed delimited by size
+               "," delimited by size
+               ws-csv-discount-ed delimited by size
+               "," delimited by size
+               ws-csv-net-ed delimited by size
+               "," delimited by size
+               il-class delimited by size
+               "," delimited by size
+               ws-csv-transp-ed delimited by size
+               into ws-csv-line
+           end-string.
+
+           write csv-line from ws-csv-line.
+
+       7100-write-history-record.
+
+           move il-item-number to hs-item-number.
+           move ws-run-date to hs-run-date.
+           move il-qty to hs-qty.
+           move ws-extended-calc to hs-extended-price.
+           move ws-discount-calc to hs-discount-amount.
+           move ws-net-calc to hs-net-price.
+           move ws-transp-calc to hs-transportation-charge.
+
+           write hs-history-record.
+
+       8000-print-class-break.
+
+           evaluate ws-prev-class
+               when "A" perform 8110-summary-line-a
+               when "B" perform 8120-summary-line-b
+               when "D" perform 8130-summary-line-d
+               when "F" perform 8140-summary-line-f
+               when other perform 8150-summary-line-o
+           end-evaluate.
+
+       8050-write-subtotal-line.
+
+           move spaces to ws-subtotal-line.
+           string
+               "SUBTOTAL CLASS " delimited by size
+               ws-subt-class-label delimited by size
+               " ITEMS:" delimited by size
+               ws-subt-count-ed delimited by size
+               " EXT:" delimited by size
+               ws-subt-ext-ed delimited by size
+               " DISC:" delimited by size
+               ws-subt-disc-ed delimited by size
+               " NET:" delimited by size
+               ws-subt-net-ed delimited by size
+               " TRANS:" delimited by size
+               ws-subt-transp-ed delimited by size
+               into ws-subtotal-line
+           end-string.
+
+           *> page-break check goes ahead of the write, same as the
+           *> detail-line write above, so a line that would cross the
+           *> 55-line mark gets the new header ahead of it either way.
+           if ws-page-line-count >= 55
+               perform 6200-print-page-header
+           end-if.
+
+           display ws-subtotal-line.
+           write output-line from ws-subtotal-line.
+
+           add 1 to ws-page-line-count.
+
+       8110-summary-line-a.
+
+           move "A    " to ws-subt-class-label.
+           move ws-subt-a-count to ws-subt-count-ed.
+           move ws-subt-a-ext to ws-subt-ext-ed.
+           move ws-subt-a-disc to ws-subt-disc-ed.
+           move ws-subt-a-net to ws-subt-net-ed.
+           move ws-subt-a-transp to ws-subt-transp-ed.
+           perform 8050-write-subtotal-line.
+
+       8120-summary-line-b.
+
+           move "B    " to ws-subt-class-label.
+           move ws-subt-b-count to ws-subt-count-ed.
+           move ws-subt-b-ext to ws-subt-ext-ed.
+           move ws-subt-b-disc to ws-subt-disc-ed.
+           move ws-subt-b-net to ws-subt-net-ed.
+           move ws-subt-b-transp to ws-subt-transp-ed.
+           perform 8050-write-subtotal-line.
+
+       8130-summary-line-d.
+
+           move "D    " to ws-subt-class-label.
+           move ws-subt-d-count to ws-subt-count-ed.
+           move ws-subt-d-ext to ws-subt-ext-ed.
+           move ws-subt-d-disc to ws-subt-disc-ed.
+           move ws-subt-d-net to ws-subt-net-ed.
+           move ws-subt-d-transp to ws-subt-transp-ed.
+           perform 8050-write-subtotal-line.
+
+       8140-summary-line-f.
+
+           move "F    " to ws-subt-class-label.
+           move ws-subt-f-count to ws-subt-count-ed.
+           move ws-subt-f-ext to ws-subt-ext-ed.
+           move ws-subt-f-disc to ws-subt-disc-ed.
+           move ws-subt-f-net to ws-subt-net-ed.
+           move ws-subt-f-transp to ws-subt-transp-ed.
+           perform 8050-write-subtotal-line.
+
+       8150-summary-line-o.
+
+           move "OTHER" to ws-subt-class-label.
+           move ws-subt-o-count to ws-subt-count-ed.
+           move ws-subt-o-ext to ws-subt-ext-ed.
+           move ws-subt-o-disc to ws-subt-disc-ed.
+           move ws-subt-o-net to ws-subt-net-ed.
+           move ws-subt-o-transp to ws-subt-transp-ed.
+           perform 8050-write-subtotal-line.
+
        end program A2-ItemList.
